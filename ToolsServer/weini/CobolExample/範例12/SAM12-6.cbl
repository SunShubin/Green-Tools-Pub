@@ -0,0 +1,113 @@
+      ** 程式範例十二-6 (SAM12-6.CBL):PRO-FILE 轉檔
+      ** PRO-REC 加寬為含 PRO-STATUS 時，執行一次本程式：
+      ** 讀 SAM12-2.IN(舊格式)，寫 SAM12-2.NEW(新格式)，
+      ** PRO-STATUS 預設 "A"。轉檔後請更名取代 SAM12-2.IN，
+      ** 再執行 Sample12-7/8/9。
+        IDENTIFICATION  DIVISION.
+        PROGRAM-ID.     Sample12-6.
+      **
+        ENVIRONMENT     DIVISION.
+        CONFIGURATION   SECTION.
+        SOURCE-COMPUTER. IBM-PC.
+        OBJECT-COMPUTER. IBM-PC.
+
+        INPUT-OUTPUT    SECTION.
+        FILE-CONTROL.
+      **       舊格式產品主檔(無 PRO-STATUS)
+           SELECT OLD-PRO-FILE ASSIGN TO RANDOM "SAM12-2.IN"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS OLD-PRO-NO
+                  FILE STATUS IS FS-OLD-FILE.
+      **       新格式產品主檔(依 PRO-REC.CPY，含 PRO-STATUS)
+           SELECT NEW-PRO-FILE ASSIGN TO RANDOM "SAM12-2.NEW"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS PRO-NO
+                  FILE STATUS IS FS-NEW-FILE.
+      **
+        DATA    DIVISION.
+        FILE    SECTION.
+        FD OLD-PRO-FILE
+           LABEL RECORD IS STANDARD.
+        01 OLD-PRO-REC.
+           05 OLD-PRO-NO      PIC X(5).
+           05 OLD-PRO-NAME    PIC X(10).
+           05 OLD-PRO-QTY     PIC 9(3).
+      **
+        FD NEW-PRO-FILE
+           LABEL RECORD IS STANDARD.
+           COPY "PRO-REC.CPY".
+
+        WORKING-STORAGE SECTION.
+        01 EOF             PIC X    VALUE "N".
+        01 OPEN-OK         PIC X    VALUE "Y".
+        01 FS-OLD-FILE     PIC X(2).
+        01 FS-NEW-FILE     PIC X(2).
+        01 WS-CONV-COUNT   PIC 9(5) VALUE 0.
+        01 WS-ERR-COUNT    PIC 9(5) VALUE 0.
+
+      **
+       PROCEDURE       DIVISION.
+       000-MAIN-RTN.
+           PERFORM 100-OPEN-FILE.
+           IF OPEN-OK = "Y"
+              PERFORM 200-CONVERT-RECORD UNTIL EOF = "Y"
+              PERFORM 900-PRINT-SUMMARY
+           END-IF.
+           PERFORM 800-CLOSE.
+           STOP RUN.
+      **
+       100-OPEN-FILE.
+           OPEN INPUT OLD-PRO-FILE.
+           IF FS-OLD-FILE NOT = "00"
+              DISPLAY "舊檔開檔失敗，STATUS=" FS-OLD-FILE
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           OPEN OUTPUT NEW-PRO-FILE.
+           IF FS-NEW-FILE NOT = "00"
+              DISPLAY "新檔開檔失敗，STATUS=" FS-NEW-FILE
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           IF OPEN-OK = "Y"
+              PERFORM 110-READ-OLD
+           END-IF.
+      **
+       110-READ-OLD.
+           READ OLD-PRO-FILE NEXT RECORD
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF FS-OLD-FILE NOT = "00" AND FS-OLD-FILE NOT = "10"
+              DISPLAY "舊檔讀取錯誤，STATUS=" FS-OLD-FILE
+              MOVE "Y" TO EOF
+           END-IF.
+      **
+      **       搬移既有欄位，PRO-STATUS 一律預設為有效(A)
+       200-CONVERT-RECORD.
+           MOVE OLD-PRO-NO   TO PRO-NO.
+           MOVE OLD-PRO-NAME TO PRO-NAME.
+           MOVE OLD-PRO-QTY  TO PRO-QTY.
+           MOVE "A"          TO PRO-STATUS.
+           WRITE PRO-REC
+              INVALID KEY
+                 DISPLAY "新檔寫入失敗(重複鍵) : " OLD-PRO-NO
+                 ADD 1 TO WS-ERR-COUNT
+           END-WRITE.
+           IF FS-NEW-FILE = "00"
+              ADD 1 TO WS-CONV-COUNT
+           ELSE
+              IF FS-NEW-FILE NOT = "22"
+                 DISPLAY "新檔寫入失敗，STATUS=" FS-NEW-FILE
+                 ADD 1 TO WS-ERR-COUNT
+              END-IF
+           END-IF.
+           PERFORM 110-READ-OLD.
+      **
+       900-PRINT-SUMMARY.
+           DISPLAY "轉檔完成，成功 " WS-CONV-COUNT " 筆，"
+                   "失敗 " WS-ERR-COUNT " 筆".
+           DISPLAY "請將 SAM12-2.NEW 取代 SAM12-2.IN 後再執行".
+           DISPLAY "Sample12-7/8/9".
+      **
+       800-CLOSE.
+           CLOSE OLD-PRO-FILE NEW-PRO-FILE.
