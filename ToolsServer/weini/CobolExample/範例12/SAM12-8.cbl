@@ -0,0 +1,366 @@
+      ** 程式範例十二-8 (SAM12-8.CBL):交易檔批次刪除
+        IDENTIFICATION  DIVISION.
+        PROGRAM-ID.     Sample12-8.
+      **
+        ENVIRONMENT     DIVISION.
+        CONFIGURATION   SECTION.
+        SOURCE-COMPUTER. IBM-PC.
+        OBJECT-COMPUTER. IBM-PC.
+
+        INPUT-OUTPUT    SECTION.
+        FILE-CONTROL.
+      **       待刪除 PRO-NO 清單
+           SELECT TRN-FILE ASSIGN TO "SAM12-8.TXN"
+                  FILE STATUS IS FS-TRN-FILE.
+           SELECT PRO-FILE ASSIGN TO RANDOM "SAM12-2.IN"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS PRO-NO
+                  FILE STATUS IS FS-PRO-FILE.
+           SELECT AUDIT-FILE ASSIGN TO "SAM12-2.LOG"
+                  FILE STATUS IS FS-AUDIT-FILE.
+           SELECT ARCH-FILE ASSIGN TO RANDOM "SAM12-2.ARC"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS ARC-PRO-NO
+                  FILE STATUS IS FS-ARCH-FILE.
+      **       主管授權帳號檔，批次刪除一樣須經授權
+           SELECT SUP-FILE ASSIGN TO RANDOM "SAM12-2.SUP"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS SUP-ID
+                  FILE STATUS IS FS-SUP-FILE.
+      **       批次刪除結果/例外報表
+           SELECT RPT-FILE ASSIGN TO "SAM12-8.RPT"
+                  FILE STATUS IS FS-RPT-FILE.
+      **       主管授權控制卡，批次無人值機帶入授權
+           SELECT PARM-FILE ASSIGN TO "SAM12-8.PRM"
+                  FILE STATUS IS FS-PARM-FILE.
+      **
+        DATA    DIVISION.
+        FILE    SECTION.
+        FD TRN-FILE
+           LABEL RECORD IS STANDARD.
+        01 TRN-REC.
+           05 TRN-PRO-NO    PIC X(5).
+      **
+        FD PARM-FILE
+           LABEL RECORD IS STANDARD.
+        01 PARM-REC.
+           05 PARM-SUP-ID       PIC X(5).
+           05 PARM-SUP-PASSWORD PIC X(8).
+      **
+        FD PRO-FILE
+           LABEL RECORD IS STANDARD.
+           COPY "PRO-REC.CPY".
+      **
+        FD AUDIT-FILE
+           LABEL RECORD IS STANDARD.
+        01 AUDIT-REC.
+           05 AUD-PRO-NO     PIC X(5).
+           05 AUD-PRO-NAME   PIC X(10).
+           05 AUD-PRO-QTY    PIC 9(3).
+           05 AUD-ACTION     PIC X(10).
+           05 AUD-OPERATOR   PIC X(5).
+           05 AUD-DATE       PIC 9(6).
+           05 AUD-TIME       PIC 9(6).
+      **
+        FD ARCH-FILE
+           LABEL RECORD IS STANDARD.
+        01 ARCH-REC.
+           05 ARC-PRO-NO       PIC X(5).
+           05 ARC-PRO-NAME     PIC X(10).
+           05 ARC-PRO-QTY      PIC 9(3).
+           05 ARC-DELETE-DATE  PIC 9(6).
+      **
+        FD SUP-FILE
+           LABEL RECORD IS STANDARD.
+        01 SUP-REC.
+           05 SUP-ID         PIC X(5).
+           05 SUP-PASSWORD   PIC X(8).
+      **
+        FD RPT-FILE
+           LABEL RECORD IS STANDARD.
+        01 RPT-REC.
+           05 RPT-TAG        PIC X(12).
+           05 RPT-PRO-NO     PIC X(5).
+           05 RPT-PRO-NAME   PIC X(10).
+           05 RPT-MSG        PIC X(40).
+
+        WORKING-STORAGE SECTION.
+        01 EOF            PIC X    VALUE "N".
+        01 OPEN-OK        PIC X    VALUE "Y".
+        01 FS-TRN-FILE    PIC X(2).
+        01 FS-PRO-FILE    PIC X(2).
+        01 FS-AUDIT-FILE  PIC X(2).
+        01 FS-ARCH-FILE   PIC X(2).
+        01 FS-SUP-FILE    PIC X(2).
+        01 FS-RPT-FILE    PIC X(2).
+        01 FS-PARM-FILE   PIC X(2).
+        01 WS-TODAY       PIC 9(6).
+        01 WS-NOW         PIC 9(8).
+        01 WS-DEL-COUNT   PIC 9(5) VALUE 0.
+        01 WS-ERR-COUNT   PIC 9(5) VALUE 0.
+      **       主管授權用工作欄位
+        01 SUP-ID-IN       PIC X(5).
+        01 SUP-PASSWORD-IN PIC X(8).
+        01 WS-SCRAMBLED-PW PIC X(8).
+        01 SUP-OK          PIC X VALUE "N".
+           88 SUPERVISOR-OK      VALUE "Y".
+      **       密碼轉換，SUP-FILE 存轉換值
+      **       僅簡單替換，非加密，待改正式加密機制
+        01 WS-SCRAMBLE-FROM PIC X(62) VALUE
+       "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789".
+        01 WS-SCRAMBLE-TO   PIC X(62) VALUE
+       "NOPQRSTUVWXYZABCDEFGHIJKLMnopqrstuvwxyzabcdefghijklm5678901234".
+
+      **
+       PROCEDURE       DIVISION.
+       000-MAIN-RTN.
+           PERFORM 100-OPEN-FILE.
+           IF OPEN-OK = "Y"
+              PERFORM 105-SIGN-ON
+              IF SUPERVISOR-OK
+                 PERFORM 200-PRINT-HEADER
+                 PERFORM 300-PROCESS-TRANS UNTIL EOF = "Y"
+                 PERFORM 900-PRINT-SUMMARY
+              ELSE
+                 DISPLAY "主管授權失敗，批次刪除取消 !"
+              END-IF
+           END-IF.
+           PERFORM 800-CLOSE.
+           STOP RUN.
+      **
+       100-OPEN-FILE.
+           OPEN INPUT TRN-FILE.
+           IF FS-TRN-FILE NOT = "00"
+              DISPLAY "交易檔開檔失敗，STATUS=" FS-TRN-FILE
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           OPEN I-O PRO-FILE.
+           IF FS-PRO-FILE NOT = "00"
+              DISPLAY "PRO-FILE 開檔失敗，STATUS=" FS-PRO-FILE
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF FS-AUDIT-FILE NOT = "00"
+              DISPLAY "稽核檔開檔失敗，STATUS=" FS-AUDIT-FILE
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           OPEN I-O ARCH-FILE.
+           IF FS-ARCH-FILE NOT = "00"
+              DISPLAY "封存檔開檔失敗，STATUS=" FS-ARCH-FILE
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           OPEN INPUT SUP-FILE.
+           IF FS-SUP-FILE NOT = "00"
+              DISPLAY "主管檔開檔失敗，STATUS=" FS-SUP-FILE
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           OPEN OUTPUT RPT-FILE.
+           IF FS-RPT-FILE NOT = "00"
+              DISPLAY "報表檔開檔失敗，STATUS=" FS-RPT-FILE
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           OPEN INPUT PARM-FILE.
+           IF FS-PARM-FILE NOT = "00"
+              DISPLAY "授權卡檔開檔失敗，STATUS=" FS-PARM-FILE
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           IF OPEN-OK = "Y"
+              PERFORM 110-READ-TRANS
+           END-IF.
+      **
+      **       授權卡事先備妥，無人值機亦可取得授權
+       105-SIGN-ON.
+           MOVE "N" TO SUP-OK.
+           READ PARM-FILE
+                AT END
+                   DISPLAY "授權卡無資料，批次刪除取消 !"
+           END-READ.
+           IF FS-PARM-FILE NOT = "00"
+              DISPLAY "授權卡檔讀取失敗，STATUS=" FS-PARM-FILE
+           ELSE
+              MOVE PARM-SUP-ID       TO SUP-ID-IN
+              MOVE PARM-SUP-PASSWORD TO SUP-PASSWORD-IN
+              MOVE SUP-ID-IN TO SUP-ID
+              READ SUP-FILE INVALID KEY
+                   DISPLAY "主管 ID 不存在，批次刪除取消 !"
+              END-READ
+              IF FS-SUP-FILE = "00"
+                 PERFORM 106-SCRAMBLE-PASSWORD
+                 IF WS-SCRAMBLED-PW = SUP-PASSWORD
+                    MOVE "Y" TO SUP-OK
+                 ELSE
+                    DISPLAY "密碼錯誤，批次刪除取消 !"
+                 END-IF
+              END-IF
+           END-IF.
+      **
+       106-SCRAMBLE-PASSWORD.
+           MOVE SUP-PASSWORD-IN TO WS-SCRAMBLED-PW.
+           INSPECT WS-SCRAMBLED-PW
+                   CONVERTING WS-SCRAMBLE-FROM TO WS-SCRAMBLE-TO.
+      **
+       110-READ-TRANS.
+           READ TRN-FILE
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF FS-TRN-FILE NOT = "00" AND FS-TRN-FILE NOT = "10"
+              DISPLAY "交易檔讀取錯誤，STATUS=" FS-TRN-FILE
+              MOVE "Y" TO EOF
+           END-IF.
+      **
+       200-PRINT-HEADER.
+           MOVE SPACES TO RPT-REC.
+           MOVE "批次刪除" TO RPT-TAG.
+           MOVE "產品批次刪除作業結果報表" TO RPT-MSG.
+           PERFORM 390-WRITE-RPT-LINE.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC AFTER ADVANCING 1 LINE.
+           IF FS-RPT-FILE NOT = "00"
+              DISPLAY "報表檔寫入失敗，STATUS=" FS-RPT-FILE
+           END-IF.
+      **
+      **       逐筆刪除，找不到或已停用者均計入例外
+       300-PROCESS-TRANS.
+           MOVE TRN-PRO-NO TO PRO-NO.
+           READ PRO-FILE
+                INVALID KEY CONTINUE
+           END-READ.
+           IF FS-PRO-FILE = "23"
+              PERFORM 310-REPORT-NOT-FOUND
+           ELSE
+              IF FS-PRO-FILE NOT = "00"
+                 PERFORM 311-REPORT-IO-ERROR
+              ELSE
+                 IF PRO-INACTIVE
+                    PERFORM 312-REPORT-ALREADY-INACTIVE
+                 ELSE
+                    IF PRO-QTY > 0
+                       PERFORM 313-REPORT-QTY-ON-HAND
+                    ELSE
+                       PERFORM 320-DEACTIVATE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+           PERFORM 110-READ-TRANS.
+      **
+       310-REPORT-NOT-FOUND.
+           MOVE SPACES TO RPT-REC.
+           MOVE "不存在" TO RPT-TAG.
+           MOVE TRN-PRO-NO TO RPT-PRO-NO.
+           MOVE "此筆資料不存在" TO RPT-MSG.
+           PERFORM 390-WRITE-RPT-LINE.
+           ADD 1 TO WS-ERR-COUNT.
+      **
+       311-REPORT-IO-ERROR.
+           MOVE SPACES TO RPT-REC.
+           MOVE "讀取錯誤" TO RPT-TAG.
+           MOVE TRN-PRO-NO TO RPT-PRO-NO.
+           STRING "STATUS=" FS-PRO-FILE DELIMITED BY SIZE
+                  INTO RPT-MSG.
+           PERFORM 390-WRITE-RPT-LINE.
+           ADD 1 TO WS-ERR-COUNT.
+      **
+       312-REPORT-ALREADY-INACTIVE.
+           MOVE SPACES TO RPT-REC.
+           MOVE "已停用" TO RPT-TAG.
+           MOVE PRO-NO TO RPT-PRO-NO.
+           MOVE PRO-NAME TO RPT-PRO-NAME.
+           MOVE "已停用，略過" TO RPT-MSG.
+           PERFORM 390-WRITE-RPT-LINE.
+           ADD 1 TO WS-ERR-COUNT.
+      **
+      **       尚有庫存不可刪除，計入例外
+       313-REPORT-QTY-ON-HAND.
+           MOVE SPACES TO RPT-REC.
+           MOVE "尚有庫存" TO RPT-TAG.
+           MOVE PRO-NO TO RPT-PRO-NO.
+           MOVE PRO-NAME TO RPT-PRO-NAME.
+           MOVE "尚有庫存，不可刪除" TO RPT-MSG.
+           PERFORM 390-WRITE-RPT-LINE.
+           ADD 1 TO WS-ERR-COUNT.
+      **
+      **       改狀態成功才封存留軌跡，同互動式程式
+       320-DEACTIVATE.
+           MOVE "I" TO PRO-STATUS.
+           REWRITE PRO-REC
+              INVALID KEY CONTINUE
+           END-REWRITE.
+           IF FS-PRO-FILE = "00"
+              PERFORM 321-ARCHIVE-RECORD
+              PERFORM 322-WRITE-AUDIT-LOG
+              PERFORM 330-REPORT-DELETED
+           ELSE
+              PERFORM 323-REPORT-REWRITE-ERROR
+           END-IF.
+      **
+       321-ARCHIVE-RECORD.
+           MOVE PRO-NO   TO ARC-PRO-NO.
+           MOVE PRO-NAME TO ARC-PRO-NAME.
+           MOVE PRO-QTY  TO ARC-PRO-QTY.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY TO ARC-DELETE-DATE.
+           WRITE ARCH-REC
+              INVALID KEY
+                 REWRITE ARCH-REC
+                    INVALID KEY CONTINUE
+                 END-REWRITE
+           END-WRITE.
+           IF FS-ARCH-FILE NOT = "00"
+              DISPLAY "封存檔寫入失敗，STATUS=" FS-ARCH-FILE
+           END-IF.
+      **
+       322-WRITE-AUDIT-LOG.
+           MOVE PRO-NO       TO AUD-PRO-NO.
+           MOVE PRO-NAME     TO AUD-PRO-NAME.
+           MOVE PRO-QTY      TO AUD-PRO-QTY.
+           MOVE "DEACTIVATE" TO AUD-ACTION.
+           MOVE SUP-ID-IN    TO AUD-OPERATOR.
+           MOVE WS-TODAY     TO AUD-DATE.
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-NOW(1:6)  TO AUD-TIME.
+           WRITE AUDIT-REC.
+           IF FS-AUDIT-FILE NOT = "00"
+              DISPLAY "稽核檔寫入失敗，STATUS=" FS-AUDIT-FILE
+           END-IF.
+      **
+       323-REPORT-REWRITE-ERROR.
+           MOVE SPACES TO RPT-REC.
+           MOVE "刪除失敗" TO RPT-TAG.
+           MOVE PRO-NO TO RPT-PRO-NO.
+           STRING "REWRITE STATUS=" FS-PRO-FILE DELIMITED BY SIZE
+                  INTO RPT-MSG.
+           PERFORM 390-WRITE-RPT-LINE.
+           ADD 1 TO WS-ERR-COUNT.
+      **
+       330-REPORT-DELETED.
+           MOVE SPACES TO RPT-REC.
+           MOVE "已刪除" TO RPT-TAG.
+           MOVE PRO-NO TO RPT-PRO-NO.
+           MOVE PRO-NAME TO RPT-PRO-NAME.
+           MOVE "刪除成功" TO RPT-MSG.
+           PERFORM 390-WRITE-RPT-LINE.
+           ADD 1 TO WS-DEL-COUNT.
+      **
+      **       報表寫入集中檢查狀態碼，供各例外段共用
+       390-WRITE-RPT-LINE.
+           WRITE RPT-REC.
+           IF FS-RPT-FILE NOT = "00"
+              DISPLAY "報表檔寫入失敗，STATUS=" FS-RPT-FILE
+           END-IF.
+      **
+       900-PRINT-SUMMARY.
+           MOVE SPACES TO RPT-REC.
+           WRITE RPT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO RPT-REC.
+           MOVE "合計" TO RPT-TAG.
+           STRING "刪除 " WS-DEL-COUNT " 筆, 例外 " WS-ERR-COUNT
+                  " 筆" DELIMITED BY SIZE INTO RPT-MSG.
+           PERFORM 390-WRITE-RPT-LINE.
+      **
+       800-CLOSE.
+           CLOSE TRN-FILE PRO-FILE AUDIT-FILE ARCH-FILE SUP-FILE
+                 RPT-FILE PARM-FILE.
