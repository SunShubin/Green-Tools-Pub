@@ -0,0 +1,9 @@
+      ** PRO-REC.CPY : 產品主檔記錄格式，供所有產品維護程式共用
+      ** 欄位寬度如有調整（例如 PRO-QTY 需要放大），只需改此處一份
+        01 PRO-REC.
+           05 PRO-NO       PIC X(5).
+           05 PRO-NAME     PIC X(10).
+           05 PRO-QTY      PIC 9(3).
+           05 PRO-STATUS   PIC X(1).
+              88 PRO-ACTIVE     VALUE "A".
+              88 PRO-INACTIVE   VALUE "I".
