@@ -12,53 +12,429 @@
            SELECT PRO-FILE ASSIGN TO RANDOM "SAM12-2.IN"
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
-                  RECORD KEY IS PRO-NO.
+                  RECORD KEY IS PRO-NO
+                  FILE STATUS IS FS-PRO-FILE.
+      **       刪除軌跡：何人/何時/刪除前內容
+           SELECT AUDIT-FILE ASSIGN TO "SAM12-2.LOG"
+                  FILE STATUS IS FS-AUDIT-FILE.
+      **       已停用產品的封存檔，依 PRO-NO 存取
+           SELECT ARCH-FILE ASSIGN TO RANDOM "SAM12-2.ARC"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS ARC-PRO-NO
+                  FILE STATUS IS FS-ARCH-FILE.
+      **       主管授權帳號檔
+           SELECT SUP-FILE ASSIGN TO RANDOM "SAM12-2.SUP"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS SUP-ID
+                  FILE STATUS IS FS-SUP-FILE.
       **
         DATA    DIVISION.
         FILE    SECTION.
         FD PRO-FILE
            LABEL RECORD IS STANDARD.
-        01 PRO-REC.
-           05 PRO-NO    PIC X(5).
-           05 PRO-NAME  PIC X(10).
-           05 PRO-QTY   PIC 9(3).
+           COPY "PRO-REC.CPY".
+      **
+        FD AUDIT-FILE
+           LABEL RECORD IS STANDARD.
+        01 AUDIT-REC.
+           05 AUD-PRO-NO     PIC X(5).
+           05 AUD-PRO-NAME   PIC X(10).
+           05 AUD-PRO-QTY    PIC 9(3).
+           05 AUD-ACTION     PIC X(10).
+           05 AUD-OPERATOR   PIC X(5).
+           05 AUD-DATE       PIC 9(6).
+           05 AUD-TIME       PIC 9(6).
+      **
+        FD ARCH-FILE
+           LABEL RECORD IS STANDARD.
+        01 ARCH-REC.
+           05 ARC-PRO-NO       PIC X(5).
+           05 ARC-PRO-NAME     PIC X(10).
+           05 ARC-PRO-QTY      PIC 9(3).
+           05 ARC-DELETE-DATE  PIC 9(6).
+      **
+        FD SUP-FILE
+           LABEL RECORD IS STANDARD.
+        01 SUP-REC.
+           05 SUP-ID         PIC X(5).
+           05 SUP-PASSWORD   PIC X(8).
 
         WORKING-STORAGE SECTION.
-        01 EOF          PIC X  VALUE "N".
-        01 IF-DATA      PIC X(3) VALUE "YES".
-        01 SURE         PIC X.
+        01 EOF            PIC X    VALUE "N".
+        01 IF-DATA        PIC X(3) VALUE "YES".
+        01 SURE           PIC X.
+        01 OPEN-OK        PIC X    VALUE "Y".
+        01 FS-PRO-FILE    PIC X(2).
+        01 FS-AUDIT-FILE  PIC X(2).
+        01 FS-ARCH-FILE   PIC X(2).
+        01 FS-SUP-FILE    PIC X(2).
+      **       瀏覽/查詢用工作欄位
+        01 MODE-SELECT    PIC X.
+        01 SEARCH-TYPE    PIC X.
+        01 SEARCH-STRING  PIC X(10).
+        01 SEARCH-LEN     PIC 9(2) VALUE 0.
+        01 MATCH-COUNT    PIC 9(2) VALUE 0.
+        01 BROWSE-COUNT   PIC 9(2) VALUE 0.
+        01 BROWSE-LIMIT   PIC 9(2) VALUE 15.
+        01 WS-LINE        PIC 9(2) VALUE 12.
+      **       主管授權用工作欄位
+        01 SUP-ID-IN       PIC X(5).
+        01 SUP-PASSWORD-IN PIC X(8).
+        01 WS-SCRAMBLED-PW PIC X(8).
+        01 SUP-OK          PIC X VALUE "N".
+           88 SUPERVISOR-OK      VALUE "Y".
+      **       密碼轉換後再比對，SUP-FILE 存轉換值
+      **       僅簡單替換，非加密，待改正式加密機制
+        01 WS-SCRAMBLE-FROM PIC X(62) VALUE
+       "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789".
+        01 WS-SCRAMBLE-TO   PIC X(62) VALUE
+       "NOPQRSTUVWXYZABCDEFGHIJKLMnopqrstuvwxyzabcdefghijklm5678901234".
+      **       留存軌跡/封存用工作欄位
+        01 WS-TODAY       PIC 9(6).
+        01 WS-NOW         PIC 9(8).
 
       **
        PROCEDURE       DIVISION.
        000-MAIN-RTN.
+           MOVE "Y" TO OPEN-OK.
            PERFORM 100-OPEN-FILE.
-           PERFORM 200-ACCEPT-DATA.
-           PERFORM 300-JUDGE.
+           IF OPEN-OK = "Y"
+              PERFORM 200-ACCEPT-DATA
+              IF IF-DATA = "YES"
+                 IF MODE-SELECT = "R" OR MODE-SELECT = "r"
+                    PERFORM 350-REACTIVATE-JUDGE
+                 ELSE
+                    PERFORM 300-JUDGE
+                 END-IF
+              END-IF
+           END-IF.
            PERFORM 400-CLOSE.
            STOP RUN.
+      **
        100-OPEN-FILE.
            OPEN I-O PRO-FILE.
+           IF FS-PRO-FILE NOT = "00"
+              DISPLAY "PRO-FILE 開檔失敗，STATUS=" FS-PRO-FILE
+                      LINE 22 POSITION 15
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF FS-AUDIT-FILE NOT = "00"
+              DISPLAY "稽核檔開檔失敗，STATUS=" FS-AUDIT-FILE
+                      LINE 23 POSITION 15
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           OPEN I-O ARCH-FILE.
+           IF FS-ARCH-FILE NOT = "00"
+              DISPLAY "封存檔開檔失敗，STATUS=" FS-ARCH-FILE
+                      LINE 24 POSITION 15
+              MOVE "N" TO OPEN-OK
+           END-IF.
+           OPEN INPUT SUP-FILE.
+           IF FS-SUP-FILE NOT = "00"
+              DISPLAY "主管檔開檔失敗，STATUS=" FS-SUP-FILE
+                      LINE 25 POSITION 15
+              MOVE "N" TO OPEN-OK
+           END-IF.
+      **
        200-ACCEPT-DATA.
            DISPLAY " " LINE 1 POSITION 1 ERASE.
-           DISPLAY "PRO-NO : " LINE 10 POSITION 20.
-           ACCEPT PRO-NO LINE 10 POSITION 32.
+           DISPLAY "(D)刪除 (B)瀏覽查詢 (R)回復已停用 : "
+                   LINE 8 POSITION 15.
+           ACCEPT MODE-SELECT LINE 8 POSITION 58.
+           IF MODE-SELECT = "B" OR MODE-SELECT = "b"
+              PERFORM 210-BROWSE-MODE
+           ELSE
+              DISPLAY "PRO-NO : " LINE 10 POSITION 20
+              ACCEPT PRO-NO LINE 10 POSITION 32
+              MOVE "YES" TO IF-DATA
+           END-IF.
+      **
+      **       瀏覽/查詢 PRO-FILE，免輸入正確編號
+       210-BROWSE-MODE.
+           DISPLAY "(N)依編號開頭查詢  (S)依名稱查詢 : "
+                   LINE 8 POSITION 15.
+           ACCEPT SEARCH-TYPE LINE 8 POSITION 52.
+           DISPLAY "請輸入查詢字串 : " LINE 9 POSITION 15.
+           ACCEPT SEARCH-STRING LINE 9 POSITION 34.
+           MOVE 0 TO SEARCH-LEN.
+           INSPECT SEARCH-STRING TALLYING SEARCH-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE.
+           MOVE "N" TO EOF.
+           MOVE 0 TO BROWSE-COUNT.
+           MOVE 12 TO WS-LINE.
+           IF SEARCH-TYPE = "N" OR SEARCH-TYPE = "n"
+              IF SEARCH-LEN > 5
+                 MOVE 5 TO SEARCH-LEN
+              END-IF
+              MOVE SPACES TO PRO-NO
+              MOVE SEARCH-STRING TO PRO-NO
+              START PRO-FILE KEY IS NOT LESS THAN PRO-NO
+                    INVALID KEY MOVE "Y" TO EOF
+              END-START
+           ELSE
+              MOVE LOW-VALUES TO PRO-NO
+              START PRO-FILE KEY IS NOT LESS THAN PRO-NO
+                    INVALID KEY MOVE "Y" TO EOF
+              END-START
+           END-IF.
+           IF FS-PRO-FILE NOT = "00" AND FS-PRO-FILE NOT = "23"
+              DISPLAY "PRO-FILE 讀取錯誤，STATUS=" FS-PRO-FILE
+                      LINE 18 POSITION 15
+              MOVE "Y" TO EOF
+           END-IF.
+           PERFORM 220-BROWSE-LOOP
+                   UNTIL EOF = "Y" OR BROWSE-COUNT >= BROWSE-LIMIT.
+           DISPLAY "選取 PRO-NO，空白=取消 : "
+                   LINE 27 POSITION 15.
+           ACCEPT PRO-NO LINE 27 POSITION 40.
+           IF PRO-NO = SPACES
+              MOVE "NO " TO IF-DATA
+           ELSE
+              MOVE "YES" TO IF-DATA
+           END-IF.
+      **
+       220-BROWSE-LOOP.
+           READ PRO-FILE NEXT RECORD
+                AT END MOVE "Y" TO EOF
+           END-READ.
+           IF FS-PRO-FILE NOT = "00" AND FS-PRO-FILE NOT = "10"
+              DISPLAY "PRO-FILE 讀取錯誤，STATUS=" FS-PRO-FILE
+                      LINE 18 POSITION 15
+              MOVE "Y" TO EOF
+           END-IF.
+           IF EOF NOT = "Y"
+              IF SEARCH-TYPE = "N" OR SEARCH-TYPE = "n"
+                 IF SEARCH-LEN = 0 OR
+                    PRO-NO(1:SEARCH-LEN) = SEARCH-STRING(1:SEARCH-LEN)
+                    PERFORM 230-DISPLAY-BROWSE-LINE
+                 ELSE
+                    MOVE "Y" TO EOF
+                 END-IF
+              ELSE
+                 MOVE 0 TO MATCH-COUNT
+                 IF SEARCH-LEN > 0
+                    INSPECT PRO-NAME TALLYING MATCH-COUNT
+                            FOR ALL SEARCH-STRING(1:SEARCH-LEN)
+                 END-IF
+                 IF SEARCH-LEN = 0 OR MATCH-COUNT > 0
+                    PERFORM 230-DISPLAY-BROWSE-LINE
+                 END-IF
+              END-IF
+           END-IF.
+      **
+       230-DISPLAY-BROWSE-LINE.
+           DISPLAY PRO-NO   LINE WS-LINE POSITION 15.
+           DISPLAY PRO-NAME LINE WS-LINE POSITION 25.
+           DISPLAY PRO-QTY  LINE WS-LINE POSITION 40.
+           ADD 1 TO WS-LINE.
+           ADD 1 TO BROWSE-COUNT.
+      **
        300-JUDGE.
            READ PRO-FILE INVALID KEY
                 MOVE "NO " TO IF-DATA
-                DISPLAY "此筆資料不存在 !" LINE 18 POSITION 25.
+           END-READ.
+           IF FS-PRO-FILE = "23"
+              DISPLAY "此筆資料不存在 !" LINE 18 POSITION 25
+           ELSE
+              IF FS-PRO-FILE NOT = "00"
+                 DISPLAY "PRO-FILE 讀取錯誤，STATUS=" FS-PRO-FILE
+                         LINE 18 POSITION 25
+                 MOVE "NO " TO IF-DATA
+              END-IF
+           END-IF.
            IF IF-DATA = "YES"
               PERFORM 310-DISPLAY-DATA
-              PERFORM 320-DELETE.
+              IF PRO-INACTIVE
+                 DISPLAY "此筆資料已停用，可辦理回復 !"
+                         LINE 18 POSITION 15
+              ELSE
+                 PERFORM 311-CHECK-QTY
+                 IF IF-DATA = "YES"
+                    PERFORM 315-SIGN-ON
+                    IF SUPERVISOR-OK
+                       PERFORM 320-DELETE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+      **
        310-DISPLAY-DATA.
            DISPLAY "PRO-NAME : " LINE 12 POSITION 20.
            DISPLAY PRO-NAME LINE 12 POSITION 32.
            DISPLAY "PRO-QTY : " LINE 14 POSITION 20.
            DISPLAY PRO-QTY LINE 14 POSITION 32.
+      **
+      **       尚有庫存不可刪除，避免刪錯編號
+       311-CHECK-QTY.
+           IF PRO-QTY > 0
+              DISPLAY "此產品尚有庫存，不可刪除 !"
+                      LINE 16 POSITION 20
+              MOVE "NO " TO IF-DATA
+           END-IF.
+      **
+      **       刪除前須經主管帳號/密碼授權
+       315-SIGN-ON.
+           DISPLAY "刪除須經主管授權，請輸入主管 ID : "
+                   LINE 16 POSITION 15.
+           ACCEPT SUP-ID-IN LINE 16 POSITION 50.
+           DISPLAY "請輸入密碼 : " LINE 17 POSITION 15.
+           ACCEPT SUP-PASSWORD-IN LINE 17 POSITION 30.
+           MOVE "N" TO SUP-OK.
+           MOVE SUP-ID-IN TO SUP-ID.
+           READ SUP-FILE INVALID KEY
+                DISPLAY "主管 ID 不存在，刪除取消 !"
+                        LINE 18 POSITION 15
+           END-READ.
+           IF FS-SUP-FILE = "00"
+              PERFORM 316-SCRAMBLE-PASSWORD
+              IF WS-SCRAMBLED-PW = SUP-PASSWORD
+                 MOVE "Y" TO SUP-OK
+              ELSE
+                 DISPLAY "密碼錯誤，刪除取消 !"
+                         LINE 18 POSITION 15
+              END-IF
+           END-IF.
+      **
+      **       密碼轉換，SUP-FILE 存轉換值
+       316-SCRAMBLE-PASSWORD.
+           MOVE SUP-PASSWORD-IN TO WS-SCRAMBLED-PW.
+           INSPECT WS-SCRAMBLED-PW
+                   CONVERTING WS-SCRAMBLE-FROM TO WS-SCRAMBLE-TO.
+      **
+      **       回復專用訊息，與刪除訊息分開避免誤導
+       317-SIGN-ON-REACTIVATE.
+           DISPLAY "回復須經主管授權，請輸入主管 ID : "
+                   LINE 16 POSITION 15.
+           ACCEPT SUP-ID-IN LINE 16 POSITION 50.
+           DISPLAY "請輸入密碼 : " LINE 17 POSITION 15.
+           ACCEPT SUP-PASSWORD-IN LINE 17 POSITION 30.
+           MOVE "N" TO SUP-OK.
+           MOVE SUP-ID-IN TO SUP-ID.
+           READ SUP-FILE INVALID KEY
+                DISPLAY "主管 ID 不存在，回復取消 !"
+                        LINE 18 POSITION 15
+           END-READ.
+           IF FS-SUP-FILE = "00"
+              PERFORM 316-SCRAMBLE-PASSWORD
+              IF WS-SCRAMBLED-PW = SUP-PASSWORD
+                 MOVE "Y" TO SUP-OK
+              ELSE
+                 DISPLAY "密碼錯誤，回復取消 !"
+                         LINE 18 POSITION 15
+              END-IF
+           END-IF.
+      **
+      **       確認後改為停用並留存軌跡，不直接刪除
        320-DELETE.
            DISPLAY "是否確定 ?" LINE 18 POSITION 25.
            ACCEPT SURE LINE 18 POSITION 37.
            IF SURE = "Y"
-              DELETE PRO-FILE INVALID KEY
-                     DISPLAY "INVALID DELETE !" LINE 20 POSITION 25.
+              MOVE "I" TO PRO-STATUS
+              REWRITE PRO-REC
+                 INVALID KEY CONTINUE
+              END-REWRITE
+              IF FS-PRO-FILE = "00"
+                 PERFORM 321-ARCHIVE-RECORD
+                 PERFORM 322-WRITE-AUDIT-LOG
+              ELSE
+                 DISPLAY "刪除失敗，STATUS=" FS-PRO-FILE
+                         LINE 20 POSITION 25
+              END-IF
+           END-IF.
+      **
+       321-ARCHIVE-RECORD.
+           MOVE PRO-NO   TO ARC-PRO-NO.
+           MOVE PRO-NAME TO ARC-PRO-NAME.
+           MOVE PRO-QTY  TO ARC-PRO-QTY.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY TO ARC-DELETE-DATE.
+           WRITE ARCH-REC
+              INVALID KEY
+                 REWRITE ARCH-REC
+                    INVALID KEY CONTINUE
+                 END-REWRITE
+           END-WRITE.
+           IF FS-ARCH-FILE NOT = "00"
+              DISPLAY "封存檔寫入失敗，STATUS=" FS-ARCH-FILE
+                      LINE 21 POSITION 25
+           END-IF.
+      **
+       322-WRITE-AUDIT-LOG.
+           MOVE PRO-NO       TO AUD-PRO-NO.
+           MOVE PRO-NAME     TO AUD-PRO-NAME.
+           MOVE PRO-QTY      TO AUD-PRO-QTY.
+           MOVE "DEACTIVATE" TO AUD-ACTION.
+           MOVE SUP-ID-IN    TO AUD-OPERATOR.
+           MOVE WS-TODAY     TO AUD-DATE.
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-NOW(1:6)  TO AUD-TIME.
+           WRITE AUDIT-REC.
+           IF FS-AUDIT-FILE NOT = "00"
+              DISPLAY "稽核檔寫入失敗，STATUS=" FS-AUDIT-FILE
+                      LINE 21 POSITION 25
+           END-IF.
+      **
+      **       回復已停用記錄，同樣須經主管授權
+       350-REACTIVATE-JUDGE.
+           READ PRO-FILE INVALID KEY
+                MOVE "NO " TO IF-DATA
+           END-READ.
+           IF FS-PRO-FILE = "23"
+              DISPLAY "此筆資料不存在 !" LINE 18 POSITION 25
+           ELSE
+              IF FS-PRO-FILE NOT = "00"
+                 DISPLAY "PRO-FILE 讀取錯誤，STATUS=" FS-PRO-FILE
+                         LINE 18 POSITION 25
+                 MOVE "NO " TO IF-DATA
+              END-IF
+           END-IF.
+           IF IF-DATA = "YES"
+              PERFORM 310-DISPLAY-DATA
+              IF PRO-ACTIVE
+                 DISPLAY "此筆資料並未停用，不需回復 !"
+                         LINE 18 POSITION 15
+              ELSE
+                 PERFORM 317-SIGN-ON-REACTIVATE
+                 IF SUPERVISOR-OK
+                    PERFORM 360-REACTIVATE
+                 END-IF
+              END-IF
+           END-IF.
+      **
+       360-REACTIVATE.
+           DISPLAY "是否確定回復 ?" LINE 18 POSITION 25.
+           ACCEPT SURE LINE 18 POSITION 40.
+           IF SURE = "Y"
+              MOVE "A" TO PRO-STATUS
+              REWRITE PRO-REC
+                 INVALID KEY CONTINUE
+              END-REWRITE
+              IF FS-PRO-FILE = "00"
+                 PERFORM 361-WRITE-REACTIVATE-LOG
+              ELSE
+                 DISPLAY "回復失敗，STATUS=" FS-PRO-FILE
+                         LINE 20 POSITION 25
+              END-IF
+           END-IF.
+      **
+       361-WRITE-REACTIVATE-LOG.
+           MOVE PRO-NO       TO AUD-PRO-NO.
+           MOVE PRO-NAME     TO AUD-PRO-NAME.
+           MOVE PRO-QTY      TO AUD-PRO-QTY.
+           MOVE "REACTIVATE" TO AUD-ACTION.
+           MOVE SUP-ID-IN    TO AUD-OPERATOR.
+           ACCEPT WS-TODAY FROM DATE.
+           MOVE WS-TODAY     TO AUD-DATE.
+           ACCEPT WS-NOW FROM TIME.
+           MOVE WS-NOW(1:6)  TO AUD-TIME.
+           WRITE AUDIT-REC.
+           IF FS-AUDIT-FILE NOT = "00"
+              DISPLAY "稽核檔寫入失敗，STATUS=" FS-AUDIT-FILE
+                      LINE 21 POSITION 25
+           END-IF.
+      **
        400-CLOSE.
-           CLOSE PRO-FILE.
+           CLOSE PRO-FILE AUDIT-FILE ARCH-FILE SUP-FILE.
